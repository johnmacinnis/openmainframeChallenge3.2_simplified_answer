@@ -6,7 +6,7 @@
       * record length. Then transfer the cvs file to the VB data set.
       * It does not work if for a FB data set. (because of uneven record length)
       *-----------------------
-       PROGRAM-ID.    CBLCOVID
+       PROGRAM-ID.    CBLCOVID.
        AUTHOR.        J_MAC.
       *--------------------
        ENVIRONMENT DIVISION.
@@ -18,6 +18,39 @@
              ORGANIZATION IS SEQUENTIAL
              ACCESS MODE IS SEQUENTIAL.
 
+             SELECT EXCPTOUT ASSIGN TO EXCPTOUT
+             ORGANIZATION IS SEQUENTIAL
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS WS-EXCPTOUT-STATUS.
+
+             SELECT REPORTOUT ASSIGN TO REPORTOUT
+             ORGANIZATION IS SEQUENTIAL
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS WS-REPORTOUT-STATUS.
+
+             SELECT PRIORIN ASSIGN TO PRIORIN
+             ORGANIZATION IS SEQUENTIAL
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS WS-PRIORIN-STATUS.
+
+             SELECT PRIOROUT ASSIGN TO PRIOROUT
+             ORGANIZATION IS SEQUENTIAL
+             ACCESS MODE IS SEQUENTIAL.
+
+             SELECT CHKPTIN ASSIGN TO CHKPTIN
+             ORGANIZATION IS SEQUENTIAL
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS WS-CHKPTIN-STATUS.
+
+             SELECT CHKPTOUT ASSIGN TO CHKPTOUT
+             ORGANIZATION IS SEQUENTIAL
+             ACCESS MODE IS SEQUENTIAL.
+
+             SELECT COVIDEXT ASSIGN TO COVIDEXT
+             ORGANIZATION IS SEQUENTIAL
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS WS-COVIDEXT-STATUS.
+
       *-------------
        DATA DIVISION.
       *-------------
@@ -26,6 +59,56 @@
        FD  IN001 RECORDING MODE V.
        01  COVID-REC-FIELDS   PIC X(104).
 
+       FD  EXCPTOUT RECORDING MODE F.
+       01  EXCEPTION-RECORD.
+           05  EXCP-REC-NUMBER     PIC 9(7).
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  EXCP-FIELD-COUNT    PIC 9(2).
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  EXCP-REASON         PIC X(20).
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  EXCP-RAW-DATA       PIC X(104).
+
+       FD  REPORTOUT RECORDING MODE F.
+       01  REPORT-LINE             PIC X(133).
+
+       FD  PRIORIN RECORDING MODE F.
+       01  PRIOR-TOTALS-RECORD.
+           05  PT-COUNTRY-CODE     PIC X(4).
+           05  PT-TOT-CNFRM        PIC 9(8).
+           05  PT-TOT-DEATH        PIC 9(5).
+           05  PT-TOT-RECVR        PIC 9(8).
+
+       FD  PRIOROUT RECORDING MODE F.
+       01  PRIOR-OUT-RECORD.
+           05  PO-COUNTRY-CODE     PIC X(4).
+           05  PO-TOT-CNFRM        PIC 9(8).
+           05  PO-TOT-DEATH        PIC 9(5).
+           05  PO-TOT-RECVR        PIC 9(8).
+
+       FD  CHKPTIN RECORDING MODE F.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-REC-COUNT      PIC 9(7).
+           05  CKPT-LAST-COUNTRY-CODE PIC X(4).
+           05  FILLER              PIC X(14).
+
+       FD  CHKPTOUT RECORDING MODE F.
+       01  CHECKPOINT-OUT-RECORD.
+           05  CKPTO-REC-COUNT     PIC 9(7).
+           05  CKPTO-LAST-COUNTRY-CODE PIC X(4).
+           05  FILLER              PIC X(14).
+
+       FD  COVIDEXT RECORDING MODE F.
+       01  COVID-EXTRACT-RECORD.
+           05  EXT-COUNTRY-CODE    PIC X(4).
+           05  EXT-NEW-CNFRM       PIC 9(5).
+           05  EXT-TOT-CNFRM       PIC 9(8).
+           05  EXT-NEW-DEATH       PIC 9(5).
+           05  EXT-TOT-DEATH       PIC 9(5).
+           05  EXT-NEW-RECVR       PIC 9(5).
+           05  EXT-TOT-RECVR       PIC 9(8).
+           05  EXT-TIMESTAMP       PIC X(25).
+
       *
        WORKING-STORAGE SECTION.
 
@@ -51,29 +134,352 @@
            05 NEW-RECVR            PIC ZZZ,999.
            05 TOT-RECVR            PIC ZZ,ZZZ,999.
 
+       01  WS-RATE-FIELDS.
+           05  WS-CFR-RATE             PIC 999V99.
+           05  WS-RECOVERY-RATE        PIC 999V99.
+
+       01  RATE-DISPLAY-FORMAT.
+           05  CFR-RATE-DISPLAY        PIC ZZ9.99.
+           05  RECOVERY-RATE-DISPLAY   PIC ZZ9.99.
+
+       01  WS-CONTROL-BREAK.
+           05  WS-PREV-COUNTRY-CODE    PIC X(4) VALUE SPACES.
+           05  WS-SUB-NEW-CNFRM        PIC 9(7) VALUE ZERO.
+           05  WS-SUB-NEW-DEATH        PIC 9(7) VALUE ZERO.
+           05  WS-SUB-NEW-RECVR        PIC 9(7) VALUE ZERO.
+           05  WS-FIRST-RECORD-SWITCH  PIC X VALUE 'Y'.
+               88  FIRST-RECORD-OF-RUN     VALUE 'Y'.
+
+       01  SUBTOTAL-DISPLAY-FORMAT.
+           05  SUB-NEW-CNFRM           PIC ZZZ,999.
+           05  SUB-NEW-DEATH           PIC ZZZ,999.
+           05  SUB-NEW-RECVR           PIC ZZZ,999.
+
+       01  WS-REPORT-CONTROLS.
+           05  WS-PAGE-NUMBER          PIC 9(3) VALUE ZERO.
+           05  WS-LINE-COUNT           PIC 9(3) VALUE 99.
+           05  WS-LINES-PER-PAGE       PIC 9(3) VALUE 55.
+
+       01  REPORT-DETAIL-WORK.
+           05  RPT-DATE                PIC X(10).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RPT-COUNTRY             PIC X(20).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RPT-CODE                PIC X(04).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RPT-NEW-CNFRM           PIC ZZZ,999.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RPT-TOT-CNFRM           PIC ZZ,ZZZ,999.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RPT-NEW-DEATH           PIC ZZZ,999.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RPT-TOT-DEATH           PIC ZZZ,999.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RPT-NEW-RECVR           PIC ZZZ,999.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RPT-TOT-RECVR           PIC ZZ,ZZZ,999.
+           05  RPT-CFR-RATE            PIC ZZ9.99.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RPT-RECOVERY-RATE       PIC ZZ9.99.
+           05  FILLER                  PIC X(21) VALUE SPACES.
+
+       01  REPORT-HEADING-1.
+           05  FILLER                  PIC X(30)
+               VALUE 'DAILY COVID-19 SUMMARY REPORT'.
+           05  FILLER                  PIC X(85) VALUE SPACES.
+           05  RH1-PAGE-LIT            PIC X(05) VALUE 'PAGE '.
+           05  RH1-PAGE-NO             PIC ZZ9.
+           05  FILLER                  PIC X(10) VALUE SPACES.
+
+       01  REPORT-HEADING-2.
+           05  FILLER                  PIC X(10) VALUE 'DATE'.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  FILLER                  PIC X(20) VALUE 'COUNTRY'.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  FILLER                  PIC X(04) VALUE 'CODE'.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  FILLER                  PIC X(07) VALUE 'NEWCNFM'.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  FILLER                  PIC X(10) VALUE 'TOTCNFM'.
+           05  FILLER                  PIC X(04) VALUE SPACES.
+           05  FILLER                  PIC X(07) VALUE 'NEWDTH'.
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  FILLER                  PIC X(07) VALUE 'TOTDTH'.
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  FILLER                  PIC X(07) VALUE 'NEWRCV'.
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  FILLER                  PIC X(10) VALUE 'TOTRCV'.
+           05  FILLER                  PIC X(06) VALUE 'CFR%'.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  FILLER                  PIC X(06) VALUE 'RECRT%'.
+           05  FILLER                  PIC X(16) VALUE SPACES.
+
+       01  WS-PRIORIN-STATUS       PIC XX VALUE '00'.
+
+       01  WS-PRIOR-EOF             PIC X VALUE 'N'.
+
+       01  WS-CHKPTIN-STATUS       PIC XX VALUE '00'.
+
+       01  WS-EXCPTOUT-STATUS      PIC XX VALUE '00'.
+
+       01  WS-REPORTOUT-STATUS     PIC XX VALUE '00'.
+
+       01  WS-COVIDEXT-STATUS      PIC XX VALUE '00'.
+
+       01  WS-CHKPT-CONTROLS.
+           05  WS-CHKPT-INTERVAL       PIC 9(5) VALUE 5000.
+           05  WS-CHKPT-QUOTIENT       PIC 9(7).
+           05  WS-CHKPT-REMAINDER      PIC 9(7).
+           05  WS-RESTART-COUNT        PIC 9(7) VALUE ZERO.
+           05  WS-SKIP-COUNT           PIC 9(7) VALUE ZERO.
+           05  WS-RESTART-SWITCH       PIC X VALUE 'N'.
+               88  RESTART-IS-ACTIVE       VALUE 'Y'.
+
+       01  WS-PRIOR-TOTALS-TABLE.
+           05  WS-PRIOR-COUNT       PIC 9(3) VALUE ZERO.
+           05  WS-PRIOR-IDX         PIC 9(3) VALUE ZERO.
+           05  WS-PRIOR-ENTRY OCCURS 200 TIMES.
+               10  WS-PRIOR-CODE        PIC X(4).
+               10  WS-PRIOR-TOT-CNFRM   PIC 9(8).
+               10  WS-PRIOR-TOT-DEATH   PIC 9(5).
+               10  WS-PRIOR-TOT-RECVR   PIC 9(8).
+
+       01  WS-PRIOR-LOOKUP.
+           05  WS-PRIOR-FOUND       PIC X VALUE 'N'.
+               88  PRIOR-RECORD-FOUND  VALUE 'Y'.
+           05  WS-PRIOR-MATCH-IDX   PIC 9(3) VALUE ZERO.
+
+       01  WS-CURRENT-TOTALS-TABLE.
+           05  WS-CURRENT-COUNT     PIC 9(3) VALUE ZERO.
+           05  WS-CURRENT-IDX       PIC 9(3) VALUE ZERO.
+           05  WS-CURRENT-ENTRY OCCURS 200 TIMES.
+               10  WS-CURRENT-CODE      PIC X(4).
+               10  WS-CURRENT-TOT-CNFRM PIC 9(8).
+               10  WS-CURRENT-TOT-DEATH PIC 9(5).
+               10  WS-CURRENT-TOT-RECVR PIC 9(8).
+
+       01  WS-CURRENT-LOOKUP.
+           05  WS-CURRENT-FOUND     PIC X VALUE 'N'.
+               88  CURRENT-RECORD-FOUND  VALUE 'Y'.
+           05  WS-CURRENT-MATCH-IDX PIC 9(3) VALUE ZERO.
+           05  WS-CURRENT-ENTRY-OK  PIC X VALUE 'N'.
+               88  CURRENT-ENTRY-IS-OK   VALUE 'Y'.
+
+       01  WS-RECON-FLAG            PIC X VALUE 'N'.
+           88  RECONCILIATION-EXCEPTION  VALUE 'Y'.
+
+       01  WS-RANK-TABLE.
+           05  WS-RANK-COUNT        PIC 9(3) VALUE ZERO.
+           05  WS-RANK-ENTRY OCCURS 300 TIMES.
+               10  WS-RANK-CODE         PIC X(4).
+               10  WS-RANK-NEW-DEATH    PIC 9(5).
+               10  WS-RANK-TOT-CNFRM    PIC 9(8).
+
+       01  WS-RANK-LOOKUP.
+           05  WS-RANK-FOUND        PIC X VALUE 'N'.
+               88  RANK-RECORD-FOUND    VALUE 'Y'.
+           05  WS-RANK-MATCH-IDX    PIC 9(3) VALUE ZERO.
+           05  WS-RANK-SEARCH-IDX   PIC 9(3) VALUE ZERO.
+           05  WS-RANK-ENTRY-OK     PIC X VALUE 'N'.
+               88  RANK-ENTRY-IS-OK     VALUE 'Y'.
+
+       01  WS-RANK-ORDER-DEATH.
+           05  WS-RANK-DEATH-IDX-TAB OCCURS 300 TIMES PIC 9(3).
+
+       01  WS-RANK-ORDER-CNFRM.
+           05  WS-RANK-CNFRM-IDX-TAB OCCURS 300 TIMES PIC 9(3).
+
+       01  WS-RANK-SORT-CONTROLS.
+           05  WS-RANK-I               PIC 9(3) VALUE ZERO.
+           05  WS-RANK-J               PIC 9(3) VALUE ZERO.
+           05  WS-RANK-BEST            PIC 9(3) VALUE ZERO.
+           05  WS-RANK-TEMP            PIC 9(3) VALUE ZERO.
+           05  WS-RANK-DISPLAY-IDX     PIC 9(3) VALUE ZERO.
+           05  WS-RANK-PTR             PIC 9(3) VALUE ZERO.
+           05  WS-RANK-LIMIT           PIC 9(3) VALUE ZERO.
+
+       01  RANK-DISPLAY-FORMAT.
+           05  RANK-NEW-DEATH          PIC ZZZ,999.
+           05  RANK-TOT-CNFRM          PIC ZZ,ZZZ,999.
+
        01 FLAGS.
          05 LASTREC           PIC X VALUE SPACE.
+         05 WS-PROCESS-RECORD PIC X VALUE 'Y'.
+             88 PROCESS-THIS-RECORD    VALUE 'Y'.
+
+       01  WS-FILTER-CONTROLS.
+           05  WS-FILTER-ACTIVE        PIC X VALUE 'N'.
+               88  FILTER-IS-ACTIVE    VALUE 'Y'.
+           05  WS-FILTER-FOUND         PIC X VALUE 'N'.
+               88  FILTER-CODE-FOUND   VALUE 'Y'.
+           05  WS-FILTER-COUNT         PIC 9(2) VALUE ZERO.
+           05  WS-FILTER-IDX           PIC 9(2) VALUE ZERO.
+           05  WS-FILTER-TAB OCCURS 20 TIMES.
+               10  WS-FILTER-CODE      PIC X(4).
+
+       01  WS-PARM-WORK.
+           05  WS-PARM-TEXT            PIC X(100).
+           05  WS-PARM-CODE-LIST       PIC X(100).
+           05  WS-PARM-PTR             PIC 9(4) VALUE 1.
+
+       01  WS-UNSTRING-CONTROLS.
+           05  WS-UNSTRING-PTR         PIC 9(3) VALUE 1.
+           05  WS-FIELD-COUNT          PIC 9(2) VALUE ZERO.
+           05  WS-RECORD-VALID         PIC X VALUE 'Y'.
+               88  RECORD-IS-VALID     VALUE 'Y'.
+           05  WS-REC-COUNT            PIC 9(7) VALUE ZERO.
+           05  WS-EXCEPTION-COUNT      PIC 9(7) VALUE ZERO.
+
+       01  WS-GRAND-TOTALS.
+           05  WS-GRAND-NEW-CNFRM      PIC 9(9)  VALUE ZERO.
+           05  WS-GRAND-TOT-CNFRM      PIC 9(10) VALUE ZERO.
+           05  WS-GRAND-NEW-DEATH      PIC 9(9)  VALUE ZERO.
+           05  WS-GRAND-TOT-DEATH      PIC 9(9)  VALUE ZERO.
+           05  WS-GRAND-NEW-RECVR      PIC 9(9)  VALUE ZERO.
+           05  WS-GRAND-TOT-RECVR      PIC 9(10) VALUE ZERO.
+
+       01  GRAND-TOTAL-DISPLAY-FORMAT.
+           05  GT-NEW-CNFRM            PIC ZZZ,ZZZ,999.
+           05  GT-TOT-CNFRM            PIC Z,ZZZ,ZZZ,999.
+           05  GT-NEW-DEATH            PIC ZZZ,ZZZ,999.
+           05  GT-TOT-DEATH            PIC ZZZ,ZZZ,999.
+           05  GT-NEW-RECVR            PIC ZZZ,ZZZ,999.
+           05  GT-TOT-RECVR            PIC Z,ZZZ,ZZZ,999.
+      *---------------
+       LINKAGE SECTION.
+      *---------------
+       01  LS-PARM-AREA.
+           05  LS-PARM-LEN         PIC S9(4) COMP.
+           05  LS-PARM-TEXT        PIC X(100).
       *------------------
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING LS-PARM-AREA.
       *------------------
        MAIN.
+            PERFORM INITIALIZE-RUN.
+
             OPEN INPUT IN001.
+            OPEN OUTPUT PRIOROUT.
+            OPEN OUTPUT CHKPTOUT.
+
+      ****  // ON A RESTART, EXTEND RATHER THAN TRUNCATE THE PER-RECORD
+      ****  // OUTPUTS SO THE PRE-ABEND PORTION OF TODAY'S REPORT,
+      ****  // EXCEPTION LISTING, AND DB EXTRACT IS NOT LOST. THE
+      ****  // RESTART PROCEDURE ONLY CALLS FOR RENAMING CHKPTOUT TO
+      ****  // CHKPTIN, SO ANY OF THESE THREE MAY LEGITIMATELY BE
+      ****  // MISSING AT THE RESTART DD - FALL BACK TO A FRESH OUTPUT
+      ****  // FOR THAT ONE FILE RATHER THAN ABENDING THE RESTART.
+            IF RESTART-IS-ACTIVE
+               OPEN EXTEND EXCPTOUT
+               IF WS-EXCPTOUT-STATUS NOT = '00'
+                  DISPLAY WS-ASTER
+                  DISPLAY '*** RESTART RUN - EXCPTOUT NOT FOUND FOR '
+                     'EXTEND. OPENING FRESH; PRE-ABEND EXCEPTION '
+                     'LISTING FOR TODAY IS LOST.'
+                  DISPLAY WS-ASTER
+                  OPEN OUTPUT EXCPTOUT
+               END-IF
+
+               OPEN EXTEND REPORTOUT
+               IF WS-REPORTOUT-STATUS NOT = '00'
+                  DISPLAY WS-ASTER
+                  DISPLAY '*** RESTART RUN - REPORTOUT NOT FOUND FOR '
+                     'EXTEND. OPENING FRESH; PRE-ABEND REPORT PAGES '
+                     'FOR TODAY ARE LOST.'
+                  DISPLAY WS-ASTER
+                  OPEN OUTPUT REPORTOUT
+               END-IF
+
+               OPEN EXTEND COVIDEXT
+               IF WS-COVIDEXT-STATUS NOT = '00'
+                  DISPLAY WS-ASTER
+                  DISPLAY '*** RESTART RUN - COVIDEXT NOT FOUND FOR '
+                     'EXTEND. OPENING FRESH; PRE-ABEND DB EXTRACT '
+                     'ROWS FOR TODAY ARE LOST.'
+                  DISPLAY WS-ASTER
+                  OPEN OUTPUT COVIDEXT
+               END-IF
+
+               PERFORM REPOSITION-INPUT
+                  VARYING WS-SKIP-COUNT FROM 1 BY 1
+                  UNTIL WS-SKIP-COUNT > WS-RESTART-COUNT
+                     OR LASTREC = 'Y'
+               MOVE WS-RESTART-COUNT TO WS-REC-COUNT
+            ELSE
+               OPEN OUTPUT EXCPTOUT
+               OPEN OUTPUT REPORTOUT
+               OPEN OUTPUT COVIDEXT
+            END-IF.
 
             PERFORM UNTIL LASTREC = 'Y'
               PERFORM READ-RECORD
-              PERFORM DISPLAY-RECORD
+              IF LASTREC NOT = 'Y'
+                 PERFORM DISPLAY-RECORD
+                 PERFORM CHECK-WRITE-CHECKPOINT
+              END-IF
             END-PERFORM.
 
+            PERFORM FLUSH-COUNTRY-SUBTOTAL.
+            PERFORM BUILD-TOP10-RANKINGS.
+            PERFORM DISPLAY-GRAND-TOTALS.
+
+            IF RESTART-IS-ACTIVE
+      ****     // A RESTARTED RUN NEVER RE-READS THE PRE-ABEND RECORDS,
+      ****     // SO WS-CURRENT-TOTALS-TABLE ONLY HOLDS COUNTRIES SEEN
+      ****     // FROM THE RESTART POINT FORWARD. WRITING PRIOROUT FROM
+      ****     // THAT PARTIAL TABLE WOULD SILENTLY SHRINK TOMORROW'S
+      ****     // RECONCILIATION COVERAGE, SO SKIP IT AND LEAVE TODAY'S
+      ****     // BASELINE FOR OPERATIONS TO HANDLE BY HAND
+               DISPLAY WS-ASTER
+               DISPLAY '*** RESTART RUN - PRIOROUT NOT WRITTEN. '
+                  'TODAY''S RECONCILIATION BASELINE IS INCOMPLETE '
+                  'AND MUST BE REFRESHED MANUALLY.'
+               DISPLAY WS-ASTER
+            ELSE
+               PERFORM WRITE-PRIOR-TOTALS
+            END-IF.
+
             CLOSE IN001
+            CLOSE EXCPTOUT
+            CLOSE REPORTOUT
+            CLOSE PRIOROUT
+            CLOSE CHKPTOUT
+            CLOSE COVIDEXT
             STOP RUN.
 
 
        READ-RECORD.
+           READ IN001
+           AT END MOVE 'Y' TO LASTREC
+           END-READ
+
+           IF LASTREC NOT = 'Y'
+              ADD 1 TO WS-REC-COUNT
+           END-IF.
+
+       REPOSITION-INPUT.
            READ IN001
            AT END MOVE 'Y' TO LASTREC
            END-READ.
 
+       CHECK-WRITE-CHECKPOINT.
+           DIVIDE WS-REC-COUNT BY WS-CHKPT-INTERVAL
+              GIVING WS-CHKPT-QUOTIENT
+              REMAINDER WS-CHKPT-REMAINDER.
+
+           IF WS-CHKPT-REMAINDER = ZERO
+              PERFORM WRITE-CHECKPOINT
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           MOVE WS-REC-COUNT TO CKPTO-REC-COUNT
+           MOVE UCR-COUNTRY-CODE TO CKPTO-LAST-COUNTRY-CODE
+           WRITE CHECKPOINT-OUT-RECORD.
+
        DISPLAY-RECORD.
+           MOVE 1 TO WS-UNSTRING-PTR
+           MOVE ZERO TO WS-FIELD-COUNT
+           MOVE 'Y' TO WS-RECORD-VALID
+
            UNSTRING COVID-REC-FIELDS DELIMITED BY ','
               INTO UCR-COUNTRY
                    UCR-COUNTRY-CODE
@@ -84,27 +490,556 @@
                    UCR-TOT-DEATH
                    UCR-NEW-RECVR
                    UCR-TOT-RECVR
-                   UCR-TIMESTAMP.
-
-      ****  // DISPLAY FRIENDLY NUMBER FORMAT
-            MOVE UCR-NEW-CNFRM TO NEW-CNFRM
-            MOVE UCR-TOT-CNFRM TO TOT-CNFRM
-            MOVE UCR-NEW-DEATH TO NEW-DEATH
-            MOVE UCR-TOT-DEATH TO TOT-DEATH
-            MOVE UCR-NEW-RECVR TO NEW-RECVR
-            MOVE UCR-TOT-RECVR TO TOT-RECVR
-
-            DISPLAY 'DATE: ' UCR-TIMESTAMP(1:10)
-            DISPLAY 'TIME: ' UCR-TIMESTAMP(12:8)
-            DISPLAY 'COUNTRY: ' UCR-COUNTRY
-            DISPLAY 'COUNTRY CODE: ' UCR-COUNTRY-CODE
-            DISPLAY 'SLUG: ' UCR-SLUG
-            DISPLAY 'NEW CONFIRMED CASES: ' NEW-CNFRM
-            DISPLAY 'TOTAL CONFIRMED CASES: ' TOT-CNFRM
-            DISPLAY 'NEW DEATHS: ' NEW-DEATH
-            DISPLAY 'TOTAL DEATHS: ' TOT-DEATH
-            DISPLAY 'NEW RECOVERIES: ' NEW-RECVR
-            DISPLAY 'TOTAL RECOVERIES: ' TOT-RECVR
+                   UCR-TIMESTAMP
+              WITH POINTER WS-UNSTRING-PTR
+              TALLYING IN WS-FIELD-COUNT
+              ON OVERFLOW
+                 MOVE 'N' TO WS-RECORD-VALID
+           END-UNSTRING.
+
+           IF WS-FIELD-COUNT NOT = 10
+              MOVE 'N' TO WS-RECORD-VALID
+           END-IF.
+
+           IF NOT RECORD-IS-VALID
+              PERFORM WRITE-EXCEPTION-RECORD
+              MOVE 'N' TO WS-PROCESS-RECORD
+           ELSE
+              MOVE 'Y' TO WS-PROCESS-RECORD
+              IF FILTER-IS-ACTIVE
+                 PERFORM CHECK-FILTER-MATCH
+                 IF NOT FILTER-CODE-FOUND
+                    MOVE 'N' TO WS-PROCESS-RECORD
+                 END-IF
+              END-IF
+           END-IF.
+
+           IF RECORD-IS-VALID
+      ****     // KEEP TOMORROW'S RECONCILIATION BASELINE COMPLETE FOR
+      ****     // EVERY VALID COUNTRY SEEN TODAY, EVEN ONE FILTERED
+      ****     // OUT OF THIS RUN'S DISPLAY/REPORT BY A COUNTRY-CODE PARM
+              PERFORM CHECK-RECONCILIATION
+              PERFORM UPDATE-CURRENT-TOTALS
+           END-IF.
+
+            IF PROCESS-THIS-RECORD
+
+               PERFORM CHECK-COUNTRY-BREAK
+               PERFORM ADD-RANK-ENTRY
+               PERFORM CALCULATE-RATES
+
+      ****     // DISPLAY FRIENDLY NUMBER FORMAT
+               MOVE UCR-NEW-CNFRM TO NEW-CNFRM
+               MOVE UCR-TOT-CNFRM TO TOT-CNFRM
+               MOVE UCR-NEW-DEATH TO NEW-DEATH
+               MOVE UCR-TOT-DEATH TO TOT-DEATH
+               MOVE UCR-NEW-RECVR TO NEW-RECVR
+               MOVE UCR-TOT-RECVR TO TOT-RECVR
+               MOVE WS-CFR-RATE TO CFR-RATE-DISPLAY
+               MOVE WS-RECOVERY-RATE TO RECOVERY-RATE-DISPLAY
+
+               DISPLAY 'DATE: ' UCR-TIMESTAMP(1:10)
+               DISPLAY 'TIME: ' UCR-TIMESTAMP(12:8)
+               DISPLAY 'COUNTRY: ' UCR-COUNTRY
+               DISPLAY 'COUNTRY CODE: ' UCR-COUNTRY-CODE
+               DISPLAY 'SLUG: ' UCR-SLUG
+               DISPLAY 'NEW CONFIRMED CASES: ' NEW-CNFRM
+               DISPLAY 'TOTAL CONFIRMED CASES: ' TOT-CNFRM
+               DISPLAY 'NEW DEATHS: ' NEW-DEATH
+               DISPLAY 'TOTAL DEATHS: ' TOT-DEATH
+               DISPLAY 'NEW RECOVERIES: ' NEW-RECVR
+               DISPLAY 'TOTAL RECOVERIES: ' TOT-RECVR
+               DISPLAY 'CASE FATALITY RATE: ' CFR-RATE-DISPLAY '%'
+               DISPLAY 'RECOVERY RATE: ' RECOVERY-RATE-DISPLAY '%'
+               DISPLAY WS-ASTER
+
+               PERFORM WRITE-REPORT-LINE
+               PERFORM WRITE-EXTRACT-RECORD
+
+      ****     // ROLL DAILY FIGURES INTO THE RUN GRAND TOTALS
+               ADD UCR-NEW-CNFRM TO WS-GRAND-NEW-CNFRM
+               ADD UCR-TOT-CNFRM TO WS-GRAND-TOT-CNFRM
+               ADD UCR-NEW-DEATH TO WS-GRAND-NEW-DEATH
+               ADD UCR-TOT-DEATH TO WS-GRAND-TOT-DEATH
+               ADD UCR-NEW-RECVR TO WS-GRAND-NEW-RECVR
+               ADD UCR-TOT-RECVR TO WS-GRAND-TOT-RECVR
+
+            END-IF.
+
+       DISPLAY-GRAND-TOTALS.
+            MOVE WS-GRAND-NEW-CNFRM TO GT-NEW-CNFRM
+            MOVE WS-GRAND-TOT-CNFRM TO GT-TOT-CNFRM
+            MOVE WS-GRAND-NEW-DEATH TO GT-NEW-DEATH
+            MOVE WS-GRAND-TOT-DEATH TO GT-TOT-DEATH
+            MOVE WS-GRAND-NEW-RECVR TO GT-NEW-RECVR
+            MOVE WS-GRAND-TOT-RECVR TO GT-TOT-RECVR
+
+            DISPLAY WS-ASTER
+            DISPLAY WS-ASTER
+            IF RESTART-IS-ACTIVE
+               DISPLAY '     RUN GRAND TOTALS - PARTIAL, RECORDS SINCE '
+                  'RESTART ONLY'
+            ELSE
+               DISPLAY '     RUN GRAND TOTALS - ALL COUNTRIES PROCESSED'
+            END-IF
+            DISPLAY WS-ASTER
+            DISPLAY 'GRAND NEW CONFIRMED CASES: ' GT-NEW-CNFRM
+            DISPLAY 'GRAND TOTAL CONFIRMED CASES: ' GT-TOT-CNFRM
+            DISPLAY 'GRAND NEW DEATHS: ' GT-NEW-DEATH
+            DISPLAY 'GRAND TOTAL DEATHS: ' GT-TOT-DEATH
+            DISPLAY 'GRAND NEW RECOVERIES: ' GT-NEW-RECVR
+            DISPLAY 'GRAND TOTAL RECOVERIES: ' GT-TOT-RECVR
+            DISPLAY 'RECORDS READ: ' WS-REC-COUNT
+            DISPLAY 'EXCEPTION RECORDS WRITTEN TO EXCPTOUT: '
+                    WS-EXCEPTION-COUNT
+            DISPLAY WS-ASTER.
+
+       WRITE-EXCEPTION-RECORD.
+            ADD 1 TO WS-EXCEPTION-COUNT
+            MOVE WS-REC-COUNT   TO EXCP-REC-NUMBER
+            MOVE WS-FIELD-COUNT TO EXCP-FIELD-COUNT
+            MOVE 'INVALID FIELD COUNT'  TO EXCP-REASON
+            MOVE COVID-REC-FIELDS       TO EXCP-RAW-DATA
+            WRITE EXCEPTION-RECORD.
+
+       WRITE-REPORT-LINE.
+            IF WS-LINE-COUNT + 1 > WS-LINES-PER-PAGE
+               PERFORM WRITE-REPORT-HEADERS
+            END-IF
+
+            MOVE UCR-TIMESTAMP(1:10) TO RPT-DATE
+            MOVE UCR-COUNTRY(1:20)   TO RPT-COUNTRY
+            MOVE UCR-COUNTRY-CODE    TO RPT-CODE
+            MOVE NEW-CNFRM           TO RPT-NEW-CNFRM
+            MOVE TOT-CNFRM           TO RPT-TOT-CNFRM
+            MOVE NEW-DEATH           TO RPT-NEW-DEATH
+            MOVE TOT-DEATH           TO RPT-TOT-DEATH
+            MOVE NEW-RECVR           TO RPT-NEW-RECVR
+            MOVE TOT-RECVR           TO RPT-TOT-RECVR
+            MOVE WS-CFR-RATE         TO RPT-CFR-RATE
+            MOVE WS-RECOVERY-RATE    TO RPT-RECOVERY-RATE
+
+            WRITE REPORT-LINE FROM REPORT-DETAIL-WORK
+            ADD 1 TO WS-LINE-COUNT.
+
+       WRITE-EXTRACT-RECORD.
+            MOVE UCR-COUNTRY-CODE    TO EXT-COUNTRY-CODE
+            MOVE UCR-NEW-CNFRM       TO EXT-NEW-CNFRM
+            MOVE UCR-TOT-CNFRM       TO EXT-TOT-CNFRM
+            MOVE UCR-NEW-DEATH       TO EXT-NEW-DEATH
+            MOVE UCR-TOT-DEATH       TO EXT-TOT-DEATH
+            MOVE UCR-NEW-RECVR       TO EXT-NEW-RECVR
+            MOVE UCR-TOT-RECVR       TO EXT-TOT-RECVR
+            MOVE UCR-TIMESTAMP       TO EXT-TIMESTAMP
+
+            WRITE COVID-EXTRACT-RECORD.
+
+       WRITE-REPORT-HEADERS.
+            ADD 1 TO WS-PAGE-NUMBER
+            MOVE WS-PAGE-NUMBER TO RH1-PAGE-NO
+
+            WRITE REPORT-LINE FROM REPORT-HEADING-1
+            WRITE REPORT-LINE FROM REPORT-HEADING-2
+
+            MOVE ZERO TO WS-LINE-COUNT.
+
+       INITIALIZE-RUN.
+            IF LS-PARM-LEN > ZERO
+               MOVE SPACES TO WS-PARM-TEXT
+               MOVE LS-PARM-TEXT(1:LS-PARM-LEN) TO WS-PARM-TEXT
+               PERFORM BUILD-FILTER-TABLE
+            END-IF
+
+            PERFORM LOAD-PRIOR-TOTALS.
+            PERFORM LOAD-CHECKPOINT.
+
+       LOAD-CHECKPOINT.
+            OPEN INPUT CHKPTIN
+
+            IF WS-CHKPTIN-STATUS = '00'
+               READ CHKPTIN
+               END-READ
+               IF WS-CHKPTIN-STATUS = '00'
+                  MOVE CKPT-REC-COUNT TO WS-RESTART-COUNT
+                  MOVE 'Y' TO WS-RESTART-SWITCH
+               END-IF
+               CLOSE CHKPTIN
+            END-IF.
+
+       LOAD-PRIOR-TOTALS.
+            OPEN INPUT PRIORIN
+
+            IF WS-PRIORIN-STATUS = '00'
+               PERFORM READ-PRIOR-RECORD
+               PERFORM ADD-PRIOR-TABLE-ENTRY
+                  UNTIL WS-PRIOR-EOF = 'Y' OR WS-PRIOR-COUNT = 200
+               CLOSE PRIORIN
+            END-IF.
+
+       READ-PRIOR-RECORD.
+            READ PRIORIN
+            AT END MOVE 'Y' TO WS-PRIOR-EOF
+            END-READ.
+
+       ADD-PRIOR-TABLE-ENTRY.
+            ADD 1 TO WS-PRIOR-COUNT
+            MOVE PT-COUNTRY-CODE TO WS-PRIOR-CODE(WS-PRIOR-COUNT)
+            MOVE PT-TOT-CNFRM    TO WS-PRIOR-TOT-CNFRM(WS-PRIOR-COUNT)
+            MOVE PT-TOT-DEATH    TO WS-PRIOR-TOT-DEATH(WS-PRIOR-COUNT)
+            MOVE PT-TOT-RECVR    TO WS-PRIOR-TOT-RECVR(WS-PRIOR-COUNT)
+            PERFORM READ-PRIOR-RECORD.
+
+       FIND-PRIOR-TOTALS.
+            MOVE 'N' TO WS-PRIOR-FOUND
+            MOVE 1 TO WS-PRIOR-IDX
+
+            PERFORM TEST-ONE-PRIOR-ENTRY
+               UNTIL WS-PRIOR-IDX > WS-PRIOR-COUNT
+                  OR PRIOR-RECORD-FOUND.
+
+       TEST-ONE-PRIOR-ENTRY.
+            IF WS-PRIOR-CODE(WS-PRIOR-IDX) = UCR-COUNTRY-CODE
+               MOVE 'Y' TO WS-PRIOR-FOUND
+               MOVE WS-PRIOR-IDX TO WS-PRIOR-MATCH-IDX
+            END-IF
+            ADD 1 TO WS-PRIOR-IDX.
+
+       CHECK-COUNTRY-BREAK.
+            IF NOT FIRST-RECORD-OF-RUN
+               AND UCR-COUNTRY-CODE NOT = WS-PREV-COUNTRY-CODE
+               PERFORM DISPLAY-COUNTRY-SUBTOTAL
+               PERFORM RESET-COUNTRY-SUBTOTAL
+            END-IF
+
+            MOVE 'N' TO WS-FIRST-RECORD-SWITCH
+            MOVE UCR-COUNTRY-CODE TO WS-PREV-COUNTRY-CODE
+            ADD UCR-NEW-CNFRM TO WS-SUB-NEW-CNFRM
+            ADD UCR-NEW-DEATH TO WS-SUB-NEW-DEATH
+            ADD UCR-NEW-RECVR TO WS-SUB-NEW-RECVR.
+
+       DISPLAY-COUNTRY-SUBTOTAL.
+            MOVE WS-SUB-NEW-CNFRM TO SUB-NEW-CNFRM
+            MOVE WS-SUB-NEW-DEATH TO SUB-NEW-DEATH
+            MOVE WS-SUB-NEW-RECVR TO SUB-NEW-RECVR
+
+            DISPLAY WS-ASTER
+            IF RESTART-IS-ACTIVE
+               DISPLAY '  SUBTOTAL FOR ' WS-PREV-COUNTRY-CODE
+                  ' (SINCE RESTART) - NEW CONFIRMED: ' SUB-NEW-CNFRM
+            ELSE
+               DISPLAY '  SUBTOTAL FOR ' WS-PREV-COUNTRY-CODE
+                  ' - NEW CONFIRMED: ' SUB-NEW-CNFRM
+            END-IF
+            DISPLAY '  NEW DEATHS: ' SUB-NEW-DEATH
+               '  NEW RECOVERIES: ' SUB-NEW-RECVR
             DISPLAY WS-ASTER.
 
+       RESET-COUNTRY-SUBTOTAL.
+            MOVE ZERO TO WS-SUB-NEW-CNFRM
+            MOVE ZERO TO WS-SUB-NEW-DEATH
+            MOVE ZERO TO WS-SUB-NEW-RECVR.
+
+       FLUSH-COUNTRY-SUBTOTAL.
+            IF NOT FIRST-RECORD-OF-RUN
+               PERFORM DISPLAY-COUNTRY-SUBTOTAL
+            END-IF.
+
+       CHECK-RECONCILIATION.
+            MOVE 'N' TO WS-RECON-FLAG
+            PERFORM FIND-PRIOR-TOTALS
+
+            IF PRIOR-RECORD-FOUND
+               IF UCR-TOT-CNFRM <
+                     WS-PRIOR-TOT-CNFRM(WS-PRIOR-MATCH-IDX)
+                  OR UCR-TOT-DEATH <
+                     WS-PRIOR-TOT-DEATH(WS-PRIOR-MATCH-IDX)
+                  OR UCR-TOT-RECVR <
+                     WS-PRIOR-TOT-RECVR(WS-PRIOR-MATCH-IDX)
+                  MOVE 'Y' TO WS-RECON-FLAG
+                  DISPLAY '*** RECONCILIATION WARNING - A CUMULATIVE '
+                     'TOTAL WENT DOWN FROM THE PRIOR RUN FOR '
+                     UCR-COUNTRY-CODE
+               END-IF
+
+               IF WS-PRIOR-TOT-CNFRM(WS-PRIOR-MATCH-IDX) > ZERO
+                  AND UCR-TOT-CNFRM >
+                      WS-PRIOR-TOT-CNFRM(WS-PRIOR-MATCH-IDX) * 2
+                  MOVE 'Y' TO WS-RECON-FLAG
+                  DISPLAY '*** RECONCILIATION WARNING - IMPLAUSIBLE '
+                     'JUMP IN TOTAL CONFIRMED CASES FOR '
+                     UCR-COUNTRY-CODE
+               END-IF
+
+               IF WS-PRIOR-TOT-DEATH(WS-PRIOR-MATCH-IDX) > ZERO
+                  AND UCR-TOT-DEATH >
+                      WS-PRIOR-TOT-DEATH(WS-PRIOR-MATCH-IDX) * 2
+                  MOVE 'Y' TO WS-RECON-FLAG
+                  DISPLAY '*** RECONCILIATION WARNING - IMPLAUSIBLE '
+                     'JUMP IN TOTAL DEATHS FOR '
+                     UCR-COUNTRY-CODE
+               END-IF
+
+               IF WS-PRIOR-TOT-RECVR(WS-PRIOR-MATCH-IDX) > ZERO
+                  AND UCR-TOT-RECVR >
+                      WS-PRIOR-TOT-RECVR(WS-PRIOR-MATCH-IDX) * 2
+                  MOVE 'Y' TO WS-RECON-FLAG
+                  DISPLAY '*** RECONCILIATION WARNING - IMPLAUSIBLE '
+                     'JUMP IN TOTAL RECOVERIES FOR '
+                     UCR-COUNTRY-CODE
+               END-IF
+            END-IF.
+
+       CALCULATE-RATES.
+            IF UCR-TOT-CNFRM > ZERO
+               COMPUTE WS-CFR-RATE ROUNDED =
+                  (UCR-TOT-DEATH / UCR-TOT-CNFRM) * 100
+               COMPUTE WS-RECOVERY-RATE ROUNDED =
+                  (UCR-TOT-RECVR / UCR-TOT-CNFRM) * 100
+            ELSE
+               MOVE ZERO TO WS-CFR-RATE
+               MOVE ZERO TO WS-RECOVERY-RATE
+            END-IF.
+
+       UPDATE-CURRENT-TOTALS.
+            MOVE 'N' TO WS-CURRENT-FOUND
+            MOVE 'N' TO WS-CURRENT-ENTRY-OK
+            MOVE 1 TO WS-CURRENT-IDX
+
+            PERFORM TEST-ONE-CURRENT-ENTRY
+               UNTIL WS-CURRENT-IDX > WS-CURRENT-COUNT
+                  OR CURRENT-RECORD-FOUND
+
+            IF CURRENT-RECORD-FOUND
+               MOVE 'Y' TO WS-CURRENT-ENTRY-OK
+            ELSE
+               IF WS-CURRENT-COUNT < 200
+                  ADD 1 TO WS-CURRENT-COUNT
+                  MOVE WS-CURRENT-COUNT TO WS-CURRENT-MATCH-IDX
+                  MOVE UCR-COUNTRY-CODE TO
+                       WS-CURRENT-CODE(WS-CURRENT-MATCH-IDX)
+                  MOVE 'Y' TO WS-CURRENT-ENTRY-OK
+               END-IF
+            END-IF
+
+            IF CURRENT-ENTRY-IS-OK
+               MOVE UCR-TOT-CNFRM TO
+                    WS-CURRENT-TOT-CNFRM(WS-CURRENT-MATCH-IDX)
+               MOVE UCR-TOT-DEATH TO
+                    WS-CURRENT-TOT-DEATH(WS-CURRENT-MATCH-IDX)
+               MOVE UCR-TOT-RECVR TO
+                    WS-CURRENT-TOT-RECVR(WS-CURRENT-MATCH-IDX)
+            END-IF.
+
+       TEST-ONE-CURRENT-ENTRY.
+            IF WS-CURRENT-CODE(WS-CURRENT-IDX) = UCR-COUNTRY-CODE
+               MOVE 'Y' TO WS-CURRENT-FOUND
+               MOVE WS-CURRENT-IDX TO WS-CURRENT-MATCH-IDX
+            END-IF
+            ADD 1 TO WS-CURRENT-IDX.
+
+       WRITE-PRIOR-TOTALS.
+            PERFORM WRITE-ONE-PRIOR-OUT-RECORD
+               VARYING WS-CURRENT-IDX FROM 1 BY 1
+               UNTIL WS-CURRENT-IDX > WS-CURRENT-COUNT.
+
+       WRITE-ONE-PRIOR-OUT-RECORD.
+            MOVE WS-CURRENT-CODE(WS-CURRENT-IDX)      TO PO-COUNTRY-CODE
+            MOVE WS-CURRENT-TOT-CNFRM(WS-CURRENT-IDX) TO PO-TOT-CNFRM
+            MOVE WS-CURRENT-TOT-DEATH(WS-CURRENT-IDX) TO PO-TOT-DEATH
+            MOVE WS-CURRENT-TOT-RECVR(WS-CURRENT-IDX) TO PO-TOT-RECVR
+            WRITE PRIOR-OUT-RECORD.
+
+       ADD-RANK-ENTRY.
+      ****     // FIND-OR-ADD BY COUNTRY CODE, SAME PATTERN AS
+      ****     // UPDATE-CURRENT-TOTALS, SO A COUNTRY REPORTED ON
+      ****     // MULTIPLE RECORDS IN THE SAME FEED RANKS ONCE, NOT
+      ****     // ONCE PER RECORD
+            MOVE 'N' TO WS-RANK-FOUND
+            MOVE 'N' TO WS-RANK-ENTRY-OK
+            MOVE 1 TO WS-RANK-SEARCH-IDX
+
+            PERFORM TEST-ONE-RANK-ENTRY
+               UNTIL WS-RANK-SEARCH-IDX > WS-RANK-COUNT
+                  OR RANK-RECORD-FOUND
+
+            IF RANK-RECORD-FOUND
+               MOVE 'Y' TO WS-RANK-ENTRY-OK
+            ELSE
+               IF WS-RANK-COUNT < 300
+                  ADD 1 TO WS-RANK-COUNT
+                  MOVE WS-RANK-COUNT TO WS-RANK-MATCH-IDX
+                  MOVE UCR-COUNTRY-CODE TO
+                       WS-RANK-CODE(WS-RANK-MATCH-IDX)
+                  MOVE ZERO TO WS-RANK-NEW-DEATH(WS-RANK-MATCH-IDX)
+                  MOVE 'Y' TO WS-RANK-ENTRY-OK
+               END-IF
+            END-IF
+
+            IF RANK-ENTRY-IS-OK
+               ADD UCR-NEW-DEATH TO
+                   WS-RANK-NEW-DEATH(WS-RANK-MATCH-IDX)
+               MOVE UCR-TOT-CNFRM TO
+                    WS-RANK-TOT-CNFRM(WS-RANK-MATCH-IDX)
+            END-IF.
+
+       TEST-ONE-RANK-ENTRY.
+            IF WS-RANK-CODE(WS-RANK-SEARCH-IDX) = UCR-COUNTRY-CODE
+               MOVE 'Y' TO WS-RANK-FOUND
+               MOVE WS-RANK-SEARCH-IDX TO WS-RANK-MATCH-IDX
+            END-IF
+            ADD 1 TO WS-RANK-SEARCH-IDX.
+
+       BUILD-TOP10-RANKINGS.
+            IF WS-RANK-COUNT > 10
+               MOVE 10 TO WS-RANK-LIMIT
+            ELSE
+               MOVE WS-RANK-COUNT TO WS-RANK-LIMIT
+            END-IF.
+
+            IF WS-RANK-COUNT > ZERO
+
+               PERFORM INIT-RANK-ORDER-DEATH
+                  VARYING WS-RANK-I FROM 1 BY 1
+                  UNTIL WS-RANK-I > WS-RANK-COUNT
+
+               PERFORM SELECT-BEST-BY-DEATH
+                  VARYING WS-RANK-I FROM 1 BY 1
+                  UNTIL WS-RANK-I > WS-RANK-LIMIT
+
+               PERFORM DISPLAY-TOP-DEATHS
+
+               PERFORM INIT-RANK-ORDER-CNFRM
+                  VARYING WS-RANK-I FROM 1 BY 1
+                  UNTIL WS-RANK-I > WS-RANK-COUNT
+
+               PERFORM SELECT-BEST-BY-CNFRM
+                  VARYING WS-RANK-I FROM 1 BY 1
+                  UNTIL WS-RANK-I > WS-RANK-LIMIT
+
+               PERFORM DISPLAY-TOP-CNFRM
+
+            END-IF.
+
+       INIT-RANK-ORDER-DEATH.
+            MOVE WS-RANK-I TO WS-RANK-DEATH-IDX-TAB(WS-RANK-I).
+
+       INIT-RANK-ORDER-CNFRM.
+            MOVE WS-RANK-I TO WS-RANK-CNFRM-IDX-TAB(WS-RANK-I).
+
+       SELECT-BEST-BY-DEATH.
+            MOVE WS-RANK-I TO WS-RANK-BEST
+
+            PERFORM FIND-BEST-DEATH
+               VARYING WS-RANK-J FROM WS-RANK-I BY 1
+               UNTIL WS-RANK-J > WS-RANK-COUNT
+
+            MOVE WS-RANK-DEATH-IDX-TAB(WS-RANK-I) TO WS-RANK-TEMP
+            MOVE WS-RANK-DEATH-IDX-TAB(WS-RANK-BEST)
+               TO WS-RANK-DEATH-IDX-TAB(WS-RANK-I)
+            MOVE WS-RANK-TEMP TO WS-RANK-DEATH-IDX-TAB(WS-RANK-BEST).
+
+       FIND-BEST-DEATH.
+            IF WS-RANK-NEW-DEATH(WS-RANK-DEATH-IDX-TAB(WS-RANK-J)) >
+               WS-RANK-NEW-DEATH(WS-RANK-DEATH-IDX-TAB(WS-RANK-BEST))
+               MOVE WS-RANK-J TO WS-RANK-BEST
+            END-IF.
+
+       SELECT-BEST-BY-CNFRM.
+            MOVE WS-RANK-I TO WS-RANK-BEST
+
+            PERFORM FIND-BEST-CNFRM
+               VARYING WS-RANK-J FROM WS-RANK-I BY 1
+               UNTIL WS-RANK-J > WS-RANK-COUNT
+
+            MOVE WS-RANK-CNFRM-IDX-TAB(WS-RANK-I) TO WS-RANK-TEMP
+            MOVE WS-RANK-CNFRM-IDX-TAB(WS-RANK-BEST)
+               TO WS-RANK-CNFRM-IDX-TAB(WS-RANK-I)
+            MOVE WS-RANK-TEMP TO WS-RANK-CNFRM-IDX-TAB(WS-RANK-BEST).
+
+       FIND-BEST-CNFRM.
+            IF WS-RANK-TOT-CNFRM(WS-RANK-CNFRM-IDX-TAB(WS-RANK-J)) >
+               WS-RANK-TOT-CNFRM(WS-RANK-CNFRM-IDX-TAB(WS-RANK-BEST))
+               MOVE WS-RANK-J TO WS-RANK-BEST
+            END-IF.
+
+       DISPLAY-TOP-DEATHS.
+            DISPLAY WS-ASTER
+            IF RESTART-IS-ACTIVE
+               DISPLAY '     TOP 10 COUNTRIES BY NEW DEATHS - PARTIAL, '
+                  'RECORDS SINCE RESTART ONLY'
+            ELSE
+               DISPLAY '     TOP 10 COUNTRIES BY NEW DEATHS'
+            END-IF
+            DISPLAY WS-ASTER
+
+            PERFORM DISPLAY-ONE-TOP-DEATH
+               VARYING WS-RANK-DISPLAY-IDX FROM 1 BY 1
+               UNTIL WS-RANK-DISPLAY-IDX > WS-RANK-LIMIT.
+
+       DISPLAY-ONE-TOP-DEATH.
+            MOVE WS-RANK-DEATH-IDX-TAB(WS-RANK-DISPLAY-IDX)
+               TO WS-RANK-PTR
+            MOVE WS-RANK-NEW-DEATH(WS-RANK-PTR) TO RANK-NEW-DEATH
+            DISPLAY WS-RANK-DISPLAY-IDX '. ' WS-RANK-CODE(WS-RANK-PTR)
+               '  NEW DEATHS: ' RANK-NEW-DEATH.
+
+       DISPLAY-TOP-CNFRM.
+            DISPLAY WS-ASTER
+            IF RESTART-IS-ACTIVE
+               DISPLAY '     TOP 10 COUNTRIES BY TOTAL CONFIRMED - '
+                  'PARTIAL, RECORDS SINCE RESTART ONLY'
+            ELSE
+               DISPLAY '     TOP 10 COUNTRIES BY TOTAL CONFIRMED'
+            END-IF
+            DISPLAY WS-ASTER
+
+            PERFORM DISPLAY-ONE-TOP-CNFRM
+               VARYING WS-RANK-DISPLAY-IDX FROM 1 BY 1
+               UNTIL WS-RANK-DISPLAY-IDX > WS-RANK-LIMIT.
+
+       DISPLAY-ONE-TOP-CNFRM.
+            MOVE WS-RANK-CNFRM-IDX-TAB(WS-RANK-DISPLAY-IDX)
+               TO WS-RANK-PTR
+            MOVE WS-RANK-TOT-CNFRM(WS-RANK-PTR) TO RANK-TOT-CNFRM
+            DISPLAY WS-RANK-DISPLAY-IDX '. ' WS-RANK-CODE(WS-RANK-PTR)
+               '  TOTAL CONFIRMED: ' RANK-TOT-CNFRM.
+
+       BUILD-FILTER-TABLE.
+            MOVE WS-PARM-TEXT TO WS-PARM-CODE-LIST
+            MOVE 1 TO WS-PARM-PTR
+            MOVE ZERO TO WS-FILTER-COUNT
+
+            PERFORM EXTRACT-ONE-FILTER-CODE
+               UNTIL WS-PARM-PTR > LENGTH OF WS-PARM-CODE-LIST
+                  OR WS-FILTER-COUNT = 20
+
+            IF WS-FILTER-COUNT > ZERO
+               MOVE 'Y' TO WS-FILTER-ACTIVE
+            END-IF.
+
+       EXTRACT-ONE-FILTER-CODE.
+            ADD 1 TO WS-FILTER-COUNT
+            UNSTRING WS-PARM-CODE-LIST DELIMITED BY ','
+               INTO WS-FILTER-CODE(WS-FILTER-COUNT)
+               WITH POINTER WS-PARM-PTR
+            END-UNSTRING
+
+            IF WS-FILTER-CODE(WS-FILTER-COUNT) = SPACES
+               SUBTRACT 1 FROM WS-FILTER-COUNT
+            END-IF.
+
+       CHECK-FILTER-MATCH.
+            MOVE 'N' TO WS-FILTER-FOUND
+            MOVE 1 TO WS-FILTER-IDX
+
+            PERFORM TEST-ONE-FILTER-CODE
+               UNTIL WS-FILTER-IDX > WS-FILTER-COUNT
+                  OR FILTER-CODE-FOUND.
+
+       TEST-ONE-FILTER-CODE.
+            IF WS-FILTER-CODE(WS-FILTER-IDX) = UCR-COUNTRY-CODE
+               MOVE 'Y' TO WS-FILTER-FOUND
+            END-IF
+            ADD 1 TO WS-FILTER-IDX.
+
 
\ No newline at end of file
